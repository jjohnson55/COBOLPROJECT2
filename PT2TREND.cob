@@ -0,0 +1,126 @@
+000010* IDENTIFICATION DIVISION.
+000020 IDENTIFICATION DIVISION.
+000030 PROGRAM-ID. PT2TREND.
+000040 AUTHOR. JOHN STEPHEN JOHNSON.
+000050 INSTALLATION. THE BEST IS YET TO COME, INC.
+000060 DATE-WRITTEN. 2026-08-08.
+000070 DATE-COMPILED.
+000080******************************************************************
+000090*  PT2TREND - AVERAGE PAY TREND REPORT
+000100*
+000110*  READS THE PAYHIST.DAT RUN-HISTORY FILE THAT PT2 APPENDS TO ON
+000120*  EVERY RUN AND PRINTS HOW THE AVERAGE HOURLY AND SALARIED PAY
+000130*  HAVE MOVED FROM RUN TO RUN, SO PAY DRIFT CAN BE SPOTTED WITHOUT
+000140*  ARCHIVING OLD PRINTOUTS.
+000150*
+000160*  MODIFICATION HISTORY.
+000170*  DATE        INIT  DESCRIPTION
+000180*  ----------  ----  ------------------------------------------
+000190*  2026-08-08  JSJ   ORIGINAL VERSION.
+000200******************************************************************
+000210 ENVIRONMENT DIVISION.
+000220 INPUT-OUTPUT SECTION.
+000230 FILE-CONTROL.
+000240     SELECT PAYHISTFILE ASSIGN TO "PAYHIST.dat"
+000250         ORGANIZATION IS LINE SEQUENTIAL
+000260         ACCESS IS SEQUENTIAL.
+000270
+000280 DATA DIVISION.
+000290 FILE SECTION.
+000300 FD  PAYHISTFILE.
+000310 COPY PAYHIST.
+000320
+000330 WORKING-STORAGE SECTION.
+000340 01  WS-RUN-COUNT                PIC 9(04) VALUE ZERO.
+000350 01  WS-HAVE-PREVIOUS            PIC X(01) VALUE "N".
+000360 01  WS-PREV-HOURLY-AVG          PIC 9(07) VALUE ZERO.
+000370 01  WS-PREV-SALARY-AVG          PIC 9(07) VALUE ZERO.
+000380 01  WS-HOURLY-DELTA-S           PIC S9(07) VALUE ZERO.
+000390 01  WS-SALARY-DELTA-S           PIC S9(07) VALUE ZERO.
+000400 01  WS-HOURLY-DELTA             PIC 9(07) VALUE ZERO.
+000410 01  WS-SALARY-DELTA             PIC 9(07) VALUE ZERO.
+000420 01  WS-HOURLY-SIGN              PIC X(01).
+000430 01  WS-SALARY-SIGN              PIC X(01).
+000440 01  FileEnd                     PIC X(01) VALUE "N".
+000450
+000460 PROCEDURE DIVISION.
+000470
+000480******************************************************************
+000490*  0000-MAINLINE
+000500******************************************************************
+000510 0000-MAINLINE.
+000520     PERFORM 1000-PRINT-HEADING THRU 1000-EXIT
+000530     OPEN INPUT PAYHISTFILE
+000540     PERFORM UNTIL FileEnd = "Y"
+000550         READ PAYHISTFILE
+000560             AT END
+000570                 MOVE "Y" TO FileEnd
+000580             NOT AT END
+000590                 PERFORM 2000-PRINT-TREND-LINE THRU 2000-EXIT
+000600         END-READ
+000610     END-PERFORM
+000620     CLOSE PAYHISTFILE
+000630
+000640     IF WS-RUN-COUNT = ZERO
+000650         DISPLAY "NO RUN HISTORY FOUND IN PAYHIST.DAT YET."
+000660     END-IF
+000670     STOP RUN.
+000680
+000690******************************************************************
+000700*  1000-PRINT-HEADING
+000710******************************************************************
+000720 1000-PRINT-HEADING.
+000730     DISPLAY SPACES
+000740     DISPLAY "            THE BEST IS YET TO COME, INC."
+000750     DISPLAY "              AVERAGE PAY TREND REPORT"
+000760     DISPLAY SPACES
+000770     DISPLAY "RUN DATE    HOURLY AVG  CHG FROM LAST  "
+000780         "SALARY AVG  CHG FROM LAST"
+000790     DISPLAY SPACES
+000800     .
+000810 1000-EXIT.
+000820     EXIT.
+000830
+000840******************************************************************
+000850*  2000-PRINT-TREND-LINE
+000860*  PRINTS ONE RUN'S AVERAGES AND, ONCE THERE IS A PRIOR RUN TO
+000870*  COMPARE AGAINST, THE CHANGE SINCE THAT RUN.
+000880******************************************************************
+000890 2000-PRINT-TREND-LINE.
+000900     ADD 1 TO WS-RUN-COUNT
+000910
+000920     IF WS-HAVE-PREVIOUS = "Y"
+000930         COMPUTE WS-HOURLY-DELTA-S =
+000940             PH-HOURLY-AVG - WS-PREV-HOURLY-AVG
+000950         COMPUTE WS-SALARY-DELTA-S =
+000960             PH-SALARY-AVG - WS-PREV-SALARY-AVG
+000970         IF WS-HOURLY-DELTA-S >= 0
+000980             MOVE "+" TO WS-HOURLY-SIGN
+000990             MOVE WS-HOURLY-DELTA-S TO WS-HOURLY-DELTA
+001000         ELSE
+001010             MOVE "-" TO WS-HOURLY-SIGN
+001020             COMPUTE WS-HOURLY-DELTA = WS-HOURLY-DELTA-S * -1
+001030         END-IF
+001040         IF WS-SALARY-DELTA-S >= 0
+001050             MOVE "+" TO WS-SALARY-SIGN
+001060             MOVE WS-SALARY-DELTA-S TO WS-SALARY-DELTA
+001070         ELSE
+001080             MOVE "-" TO WS-SALARY-SIGN
+001090             COMPUTE WS-SALARY-DELTA = WS-SALARY-DELTA-S * -1
+001100         END-IF
+001110         DISPLAY PH-RUN-MONTH "/" PH-RUN-DAY "/" PH-RUN-YEAR
+001120             "  $" PH-HOURLY-AVG "     " WS-HOURLY-SIGN
+001130             WS-HOURLY-DELTA "       $" PH-SALARY-AVG
+001140             "     " WS-SALARY-SIGN WS-SALARY-DELTA
+001150     ELSE
+001160         DISPLAY PH-RUN-MONTH "/" PH-RUN-DAY "/" PH-RUN-YEAR
+001170             "  $" PH-HOURLY-AVG "     (FIRST RUN)     $"
+001180             PH-SALARY-AVG "     (FIRST RUN)"
+001190         MOVE "Y" TO WS-HAVE-PREVIOUS
+001200     END-IF
+001210
+001220     MOVE PH-HOURLY-AVG TO WS-PREV-HOURLY-AVG
+001230     MOVE PH-SALARY-AVG TO WS-PREV-SALARY-AVG
+001240     .
+001250 2000-EXIT.
+001260     EXIT.
