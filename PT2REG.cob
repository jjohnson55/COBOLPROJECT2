@@ -0,0 +1,266 @@
+000010* IDENTIFICATION DIVISION.
+000020 IDENTIFICATION DIVISION.
+000030 PROGRAM-ID. PT2REG.
+000040 AUTHOR. JOHN STEPHEN JOHNSON.
+000050 INSTALLATION. THE BEST IS YET TO COME, INC.
+000060 DATE-WRITTEN. 2026-08-08.
+000070 DATE-COMPILED.
+000080******************************************************************
+000090*  PT2REG - PAYROLL REGISTER
+000100*
+000110*  READS THE HOURS-WORKED TRANSACTION FILE (HOURS.DAT), LOOKS
+000120*  UP EACH EMPLOYEE AGAINST THE NEWEMP.DAT MASTER BY EMPLOYEE
+000130*  NUMBER, AND COMPUTES GROSS PAY:
+000140*      HOURLY (STATUS "H")   -  RATE TIMES HOURS WORKED
+000150*      SALARIED (STATUS "S") -  STRAIGHT RATE FOR THE PERIOD,
+000160*                               REGARDLESS OF THE HOURS FIGURE
+000170*  THE MASTER IS LOADED INTO A WORKING-STORAGE TABLE AND SORTED
+000180*  BY EMPLOYEE NUMBER SO EACH TRANSACTION CAN BE MATCHED WITH A
+000190*  SEARCH ALL (BINARY SEARCH) INSTEAD OF RESCANNING THE WHOLE
+000200*  MASTER FOR EVERY TRANSACTION.
+000210*
+000220*  MODIFICATION HISTORY.
+000230*  DATE        INIT  DESCRIPTION
+000240*  ----------  ----  ------------------------------------------
+000250*  2026-08-08  JSJ   ORIGINAL VERSION.
+000255*  2026-08-08  JSJ   ADDED A BOUNDS CHECK BEFORE LOADING EACH
+000256*                    MASTER RECORD INTO EMP-TABLE SO A MASTER
+000257*                    OVER 9999 DETAIL RECORDS CANNOT OVERRUN IT.
+000260******************************************************************
+000270 ENVIRONMENT DIVISION.
+000280 INPUT-OUTPUT SECTION.
+000290 FILE-CONTROL.
+000300     SELECT NEWEMPFILE ASSIGN TO "NEWEMP.dat"
+000310         ORGANIZATION IS LINE SEQUENTIAL
+000320         ACCESS IS SEQUENTIAL.
+000330
+000340     SELECT HOURSFILE ASSIGN TO "HOURS.dat"
+000350         ORGANIZATION IS LINE SEQUENTIAL
+000360         ACCESS IS SEQUENTIAL.
+000370
+000380 DATA DIVISION.
+000390 FILE SECTION.
+000400******************************************************************
+000410*  NEWEMPFILE - THE EMPLOYEE MASTER, READ ONCE TO BUILD THE
+000420*  IN-MEMORY LOOKUP TABLE.  SAME 113-BYTE LAYOUT AS PT2.
+000430******************************************************************
+000440 FD  NEWEMPFILE.
+000450 01  REmployee-Record.
+000460     05  REMPNUM             PIC X(07).
+000470     05  REMPLNAME           PIC X(12).
+000480     05  REMPFNAME           PIC X(13).
+000490     05  REMPTYPE            PIC X(06).
+000500     05  REMPTITLE           PIC X(17).
+000510     05  RSPACES             PIC X(05).
+000520     05  REMPSSNF3           PIC X(03).
+000530     05  REMPSSNN3           PIC X(03).
+000540     05  REMPSSNL3           PIC X(03).
+000550     05  RDOTS               PIC X(24).
+000560     05  RMON                PIC X(02).
+000570     05  RDAY                PIC X(02).
+000580     05  RYEAR               PIC X(04).
+000590     05  RRATE               PIC 9(11).
+000600     05  RSTATUS             PIC X(01).
+000610
+000620******************************************************************
+000630*  HOURSFILE - ONE HOURS-WORKED TRANSACTION PER EMPLOYEE BEING
+000640*  PAID THIS PERIOD.  HOURS IS IGNORED FOR SALARIED EMPLOYEES.
+000650******************************************************************
+000660 FD  HOURSFILE.
+000670 01  HX-Hours-Record.
+000680     05  HX-EMPNUM           PIC X(07).
+000690     05  HX-HOURS            PIC 9(03)V99.
+000700
+000710 WORKING-STORAGE SECTION.
+000720 01  TODAY-DATE.
+000730     03  YR                      PIC 9(04).
+000740     03  MN                      PIC 9(02).
+000750     03  DY                      PIC 9(02).
+000760 01  LoadEnd                     PIC X(01) VALUE "N".
+000770 01  HoursEnd                    PIC X(01) VALUE "N".
+000780 01  WS-EMP-COUNT                PIC 9(04) VALUE ZERO.
+000790 01  EMP-TABLE.
+000800     05  EMP-ENTRY OCCURS 1 TO 9999 TIMES
+000810             DEPENDING ON WS-EMP-COUNT
+000820             ASCENDING KEY IS TB-EMPNUM
+000830             INDEXED BY TB-IDX.
+000840         10  TB-EMPNUM           PIC X(07).
+000850         10  TB-LNAME            PIC X(12).
+000860         10  TB-FNAME            PIC X(13).
+000870         10  TB-RATE             PIC 9(11).
+000880         10  TB-STATUS           PIC X(01).
+000890 01  WS-GROSS-PAY                PIC 9(11) VALUE ZERO.
+000900 01  WS-GRAND-TOTAL              PIC 9(11) VALUE ZERO.
+000910 01  WS-DETAIL-COUNT             PIC 9(06) VALUE ZERO.
+000920 01  WS-NO-MATCH-COUNT           PIC 9(06) VALUE ZERO.
+000930 01  WS-HOURS-EDIT               PIC ZZZ9.99.
+000940 01  WS-TABLE-FULL-SW            PIC X(01) VALUE "N".
+000950
+000960 PROCEDURE DIVISION.
+000970
+000980******************************************************************
+000990*  0000-MAINLINE
+001000******************************************************************
+001010 0000-MAINLINE.
+001020     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+001030     PERFORM 2000-LOAD-EMPLOYEE-TABLE THRU 2000-EXIT
+001040     PERFORM 3000-PRINT-REGISTER THRU 3000-EXIT
+001050     PERFORM 4000-FINAL-SUMMARY THRU 4000-EXIT
+001060     STOP RUN.
+001070
+001080******************************************************************
+001090*  1000-INITIALIZE
+001100******************************************************************
+001110 1000-INITIALIZE.
+001120     MOVE FUNCTION CURRENT-DATE TO TODAY-DATE
+001130     DISPLAY SPACES
+001140     DISPLAY "          THE BEST IS YET TO COME, INC."
+001150     DISPLAY "                PAYROLL REGISTER"
+001160     DISPLAY "          RUN DATE: " MN "/" DY "/" YR
+001170     DISPLAY SPACES
+001180     .
+001190 1000-EXIT.
+001200     EXIT.
+001210
+001220******************************************************************
+001230*  2000-LOAD-EMPLOYEE-TABLE
+001240*  LOADS EVERY DETAIL RECORD FROM NEWEMP.DAT (THE TRAILER RECORD
+001250*  IS SKIPPED) INTO EMP-TABLE, THEN SORTS THE TABLE BY EMPLOYEE
+001260*  NUMBER SO SEARCH ALL CAN BINARY-SEARCH IT BY KEY.
+001270******************************************************************
+001280 2000-LOAD-EMPLOYEE-TABLE.
+001290     OPEN INPUT NEWEMPFILE
+001300     PERFORM UNTIL LoadEnd = "Y"
+001310         READ NEWEMPFILE INTO REmployee-Record
+001320             AT END
+001330                 MOVE "Y" TO LoadEnd
+001340             NOT AT END
+001350                 PERFORM 2100-LOAD-ONE-EMPLOYEE THRU 2100-EXIT
+001360         END-READ
+001370     END-PERFORM
+001380     CLOSE NEWEMPFILE
+001390
+001400     IF WS-EMP-COUNT > ZERO
+001410         SORT EMP-ENTRY ON ASCENDING KEY TB-EMPNUM
+001420     END-IF
+001430     .
+001440 2000-EXIT.
+001450     EXIT.
+001460
+001470******************************************************************
+001480*  2100-LOAD-ONE-EMPLOYEE
+001490******************************************************************
+001500 2100-LOAD-ONE-EMPLOYEE.
+001510     IF REMPNUM NOT = "TRAILER"
+001520         IF WS-EMP-COUNT < 9999
+001530             ADD 1 TO WS-EMP-COUNT
+001540             MOVE REMPNUM TO TB-EMPNUM(WS-EMP-COUNT)
+001550             MOVE REMPLNAME TO TB-LNAME(WS-EMP-COUNT)
+001560             MOVE REMPFNAME TO TB-FNAME(WS-EMP-COUNT)
+001570             MOVE RRATE TO TB-RATE(WS-EMP-COUNT)
+001580             MOVE RSTATUS TO TB-STATUS(WS-EMP-COUNT)
+001590         ELSE
+001600             IF WS-TABLE-FULL-SW = "N"
+001610                 MOVE "Y" TO WS-TABLE-FULL-SW
+001620                 DISPLAY "*** EMPLOYEE TABLE FULL AT 9999 - "
+001630                     "EMPLOYEE " REMPNUM " AND ANY REMAINING "
+001640                     "MASTER RECORDS ARE NOT IN THIS REGISTER"
+001650             END-IF
+001660         END-IF
+001670     END-IF
+001680     .
+001690 2100-EXIT.
+001700     EXIT.
+001710
+001720******************************************************************
+001730*  3000-PRINT-REGISTER
+001740******************************************************************
+001750 3000-PRINT-REGISTER.
+001760     OPEN INPUT HOURSFILE
+001770
+001780     DISPLAY "EMPLOYEE#  NAME                      ST  HOURS  "
+001790         "GROSS PAY"
+001800     DISPLAY SPACES
+001810
+001820     PERFORM UNTIL HoursEnd = "Y"
+001830         READ HOURSFILE
+001840             AT END
+001850                 MOVE "Y" TO HoursEnd
+001860             NOT AT END
+001870                 PERFORM 3100-PROCESS-ONE-TRANSACTION
+001880                     THRU 3100-EXIT
+001890         END-READ
+001900     END-PERFORM
+001910
+001920     CLOSE HOURSFILE
+001930     .
+001940 3000-EXIT.
+001950     EXIT.
+001960
+001970******************************************************************
+001980*  3100-PROCESS-ONE-TRANSACTION
+001990******************************************************************
+002000 3100-PROCESS-ONE-TRANSACTION.
+002010     IF WS-EMP-COUNT = ZERO
+002020         PERFORM 3300-NO-MATCH THRU 3300-EXIT
+002030     ELSE
+002040         SET TB-IDX TO 1
+002050         SEARCH ALL EMP-ENTRY
+002060             AT END
+002070                 PERFORM 3300-NO-MATCH THRU 3300-EXIT
+002080             WHEN TB-EMPNUM(TB-IDX) = HX-EMPNUM
+002090                 PERFORM 3200-COMPUTE-AND-PRINT THRU 3200-EXIT
+002100         END-SEARCH
+002110     END-IF
+002120     .
+002130 3100-EXIT.
+002140     EXIT.
+002150
+002160******************************************************************
+002170*  3200-COMPUTE-AND-PRINT
+002180******************************************************************
+002190 3200-COMPUTE-AND-PRINT.
+002200     ADD 1 TO WS-DETAIL-COUNT
+002210
+002220     IF TB-STATUS(TB-IDX) = "H"
+002230         COMPUTE WS-GROSS-PAY ROUNDED =
+002240             TB-RATE(TB-IDX) * HX-HOURS
+002250         MOVE HX-HOURS TO WS-HOURS-EDIT
+002260         DISPLAY TB-EMPNUM(TB-IDX) "    " TB-LNAME(TB-IDX)
+002270             " " TB-FNAME(TB-IDX) "  " TB-STATUS(TB-IDX) "  "
+002280             WS-HOURS-EDIT "  " WS-GROSS-PAY
+002290     ELSE
+002300         MOVE TB-RATE(TB-IDX) TO WS-GROSS-PAY
+002310         DISPLAY TB-EMPNUM(TB-IDX) "    " TB-LNAME(TB-IDX)
+002320             " " TB-FNAME(TB-IDX) "  " TB-STATUS(TB-IDX)
+002330             "  SALARIED  " WS-GROSS-PAY
+002340     END-IF
+002350
+002360     ADD WS-GROSS-PAY TO WS-GRAND-TOTAL
+002370     .
+002380 3200-EXIT.
+002390     EXIT.
+002400
+002410******************************************************************
+002420*  3300-NO-MATCH
+002430******************************************************************
+002440 3300-NO-MATCH.
+002450     ADD 1 TO WS-NO-MATCH-COUNT
+002460     DISPLAY "*** NO MASTER RECORD FOR EMPLOYEE " HX-EMPNUM
+002470         " - TRANSACTION SKIPPED"
+002480     .
+002490 3300-EXIT.
+002500     EXIT.
+002510
+002520******************************************************************
+002530*  4000-FINAL-SUMMARY
+002540******************************************************************
+002550 4000-FINAL-SUMMARY.
+002560     DISPLAY SPACES
+002570     DISPLAY "PAYROLL REGISTER TOTALS"
+002580     DISPLAY "  EMPLOYEES PAID............ " WS-DETAIL-COUNT
+002590     DISPLAY "  TRANSACTIONS SKIPPED....... " WS-NO-MATCH-COUNT
+002600     DISPLAY "  GRAND TOTAL GROSS PAY...... " WS-GRAND-TOTAL
+002610     .
+002620 4000-EXIT.
+002630     EXIT.
