@@ -1,146 +1,763 @@
-        >>SOURCE FORMAT FREE
-IDENTIFICATION DIVISION.
-PROGRAM-ID. PT2.
-AUTHOR. John Stephen Johnson.
-ENVIRONMENT DIVISION.
-INPUT-OUTPUT SECTION.
-FILE-CONTROL.
-        SELECT PT2FILE ASSIGN TO "NEWEMP.dat"
-        ORGANIZATION IS LINE SEQUENTIAL
-        ACCESS IS SEQUENTIAL.
-DATA DIVISION.
-FILE SECTION.
-FD PT2FILE.
-01 PEmployeeAttributes.
-        02 PEMPNUM PIC X(7).
-        02 PEMPLNAME PIC X(12).
-        02 PEMPFNAME PIC X(13).
-        02 PEMPTYPE PIC X(6).
-        02 PEMPTITLE PIC X(17).
-        02 PSPACES PIC X(5).
-        02 PEMPSSNF3 PIC X(3).
-        02 PEMPSSNN3 PIC X(3).
-        02 PEMPSSNL3 PIC X(3).
-        02 PDOTS PIC X(24).
-        02 PMON PIC X(2).
-        02 PDAY PIC X(2).
-        02 PYEAR PIC X(4).
-        02 PRATE PIC 9(11).
-        02 PSTATUS PIC X(1).
-
-01 PLINECOUNT PIC 9(2).
-01 PLINECALC PIC 9(3).      
-01 PEVEN PIC 9(2) VALUE 2.
-01 PREM PIC 9(2).
-
-WORKING-STORAGE SECTION.
-01 SEmployeeA.
-        02 SEMPNUM PIC X(7).
-        02 SEMPLNAME PIC X(12).
-        02 SEMPFNAME PIC X(13).
-        02 SEMPTYPE PIC X(6).
-        02 SEMPTITLE PIC X(17).
-        02 SSPACES PIC X(5).
-        02 SEMPSSNF3 PIC X(3).
-        02 SEMPSSNN3 PIC X(3).
-        02 SEMPSSNL3 PIC X(3).
-        02 SDOTS PIC X(24).
-        02 SMON PIC X(2).
-        02 SDAY PIC X(2).
-        02 SYEAR PIC X(4).
-        02 SRATE PIC 9(11).
-        02 SSTATUS PIC X(1).
-
-01 SHEMPCOUNT PIC 9(3).
-01 SSEMPCOUNT PIC 9(3).
-01 SAVGHCALC  PIC 9(8).
-01 SAVGSCALC  PIC 9(8).
-01 HOURLYAVG  PIC 9(7).
-01 SALARYAVG  PIC 9(7).
-01 SLINECOUNT PIC 9(2).
-01 SLINECALC PIC 9(3).
-01 SEVEN PIC 9(2) VALUE 2.
-01 SREM PIC 9(2).
-01 DELIM PIC X(30).
-01 PGNUM PIC 9(3) VALUE 1.
-01 TODAY-DATE.
-      03 YR   PIC 9(4).
-      03 MN   PIC 9(2).
-      03 DY   PIC 9(2).
-01 FileEnd PIC A(1).
-
-PROCEDURE DIVISION.
-      DISPLAY SPACES 
-      MOVE FUNCTION CURRENT-DATE TO TODAY-DATE
-      DISPLAY MN"/"DY"/"YR 
-      SPACES SPACES SPACES SPACES SPACES SPACES SPACES SPACES SPACES SPACES SPACES SPACES SPACES SPACES 
-      SPACES SPACES SPACES SPACES SPACES SPACES SPACES SPACES SPACES SPACES SPACES SPACES SPACES SPACES SPACES SPACES SPACES
-      SPACES SPACES SPACES SPACES SPACES SPACES SPACES "THE BEST IS YET TO COME, INC." SPACES SPACES SPACES SPACES SPACES 
-      SPACES SPACES SPACES SPACES SPACES SPACES SPACES SPACES SPACES SPACES SPACES SPACES SPACES SPACES SPACES SPACES 
-      SPACES SPACES SPACES SPACES SPACES SPACES SPACES SPACES "PAGE" SPACES PGNUM
-
-      DISPLAY SPACES SPACES SPACES SPACES SPACES SPACES SPACES SPACES SPACES SPACES SPACES SPACES SPACES SPACES 
-      SPACES SPACES SPACES SPACES SPACES SPACES SPACES SPACES SPACES SPACES SPACES SPACES SPACES SPACES SPACES SPACES SPACES 
-      SPACES SPACES SPACES SPACES SPACES SPACES SPACES SPACES SPACES SPACES SPACES SPACES SPACES SPACES SPACES
-      SPACES "EMPLOYEE CLASSIFICATION AND PAY"
-
-DISPLAY SPACES
-DISPLAY SPACES
-DISPLAY "SSN" SPACES SPACES SPACES SPACES SPACES SPACES SPACES SPACES SPACES SPACES 
-SPACES SPACES SPACES SPACES "LAST" SPACES SPACES SPACES SPACES SPACES SPACES SPACES SPACES SPACES SPACES SPACES
-SPACES SPACES SPACES SPACES SPACES "FIRST"
-SPACES SPACES SPACES SPACES SPACES SPACES SPACES SPACES SPACES SPACES 
-"EMP ID" SPACES SPACES SPACES SPACES SPACES SPACES SPACES SPACES SPACES SPACES
-SPACES SPACES "TITLE" SPACES SPACES SPACES SPACES SPACES SPACES SPACES SPACES SPACES SPACES
-SPACES SPACES SPACES SPACES SPACES SPACES SPACES"TYPE"
-SPACES SPACES SPACES SPACES "DATE" SPACES SPACES SPACES SPACES SPACES SPACES SPACES SPACES SPACES SPACES "RATE"
-SPACES SPACES SPACES SPACES SPACES SPACES SPACES SPACES "ST"
-DISPLAY SPACES 
-OPEN INPUT PT2FILE.        
-        PERFORM UNTIL FileEnd='Y'
-            READ PT2FILE INTO SEmployeeA 
-                AT END MOVE 'Y' TO FileEnd
-                NOT AT END COMPUTE SLINECOUNT = SLINECOUNT + 1
-                DIVIDE SEVEN INTO SLINECOUNT GIVING SLINECALC REMAINDER SREM
-
-
-                IF SREM = 0 THEN
-                DISPLAY SEMPSSNF3 "-" SEMPSSNN3 "-" SEMPSSNL3 WITH NO ADVANCING
-                    STRING SEMPLNAME
-                        DELIMITED BY SPACE INTO DELIM
-                    MOVE DELIM TO SEMPLNAME
-                    MOVE 0 TO DELIM
-                
-                
-                DISPLAY SPACES SPACES SPACES SPACES SPACES SPACES SEMPLNAME
-                SPACES SPACES SPACES SEMPFNAME SPACES SPACES SPACES SPACES SPACES SPACES SPACES SEMPNUM
-                SPACES SPACES SPACES SPACES SPACES SPACES SPACES SPACES
-                SPACES SPACES SPACES SEMPTITLE SPACES SPACES
-                SEMPTYPE SPACES SPACES SPACES SPACES SPACES SMON "/" SDAY "/" SYEAR
-                SRATE SPACES SPACES SPACES SPACES SPACES SSTATUS
-
-
-                 IF SSTATUS = "H" THEN
-                  COMPUTE SHEMPCOUNT = SHEMPCOUNT + 1
-                  COMPUTE SAVGHCALC = SAVGHCALC + SRATE
-                 ELSE
-                  COMPUTE SSEMPCOUNT = SSEMPCOUNT + 1
-                  COMPUTE SAVGSCALC = SAVGSCALC + SRATE
-                 
-                 DIVIDE SHEMPCOUNT INTO SAVGHCALC GIVING HOURLYAVG
-                 DIVIDE SSEMPCOUNT INTO SAVGSCALC GIVING SALARYAVG
-
-                 
-                 
-           END-READ
-        END-PERFORM
-DISPLAY SPACES
-DISPLAY SPACES 
-DISPLAY "NUMBER OF EMPLOYEE RECORDS READ:" SPACES SPACES SLINECALC
-DISPLAY "NUMBER OF HOURLY EMPLOYEES:" SPACES SPACES SPACES SPACES SPACES SPACES SPACES SHEMPCOUNT SPACES SPACES SPACES 
-"AVERAGE HOURLY RATE:" SPACES SPACES SPACES SPACES SPACES "$" HOURLYAVG
-DISPLAY "NUMBER OF SALARIED EMPLOYEES:" SPACES SPACES SPACES SPACES SPACES SSEMPCOUNT SPACES SPACES SPACES 
-"AVERAGE SALARIED RATE:" SPACES SPACES SPACES "$" SALARYAVG
-CLOSE PT2FILE.
-        
-STOP RUN.
+000010* IDENTIFICATION DIVISION.
+000020 IDENTIFICATION DIVISION.
+000030 PROGRAM-ID. PT2.
+000040 AUTHOR. JOHN STEPHEN JOHNSON.
+000050 INSTALLATION. THE BEST IS YET TO COME, INC.
+000060 DATE-WRITTEN. 01/04/2026.
+000070 DATE-COMPILED.
+000080******************************************************************
+000090*  PT2 - EMPLOYEE CLASSIFICATION AND PAY REPORT
+000100*
+000110*  READS THE NEWEMP.DAT EMPLOYEE MASTER, VALIDATES EACH RECORD,
+000120*  SORTS IT BY EMPLOYEE TYPE AND LAST NAME, AND PRINTS A PAGINATED
+000130*  CLASSIFICATION AND PAY REPORT WITH PER-TYPE SUBTOTALS AND A
+000140*  GRAND-TOTAL SUMMARY PAGE.  ALONG THE WAY IT SPLITS THE HOURLY
+000150*  AND SALARIED POPULATIONS OUT TO HOURLY.DAT AND SALARY.DAT,
+000160*  RECONCILES THE FILE AGAINST ITS TRAILER CONTROL RECORD, AND
+000170*  APPENDS A RUN SUMMARY TO PAYHIST.DAT FOR TREND REPORTING.
+000180*
+000190*  MODIFICATION HISTORY.
+000200*  DATE        INIT  DESCRIPTION
+000210*  ----------  ----  ------------------------------------------
+000220*  01/04/2026  JSJ   ORIGINAL VERSION.
+000230*  2026-08-08  JSJ   PRINT EVERY EMPLOYEE RECORD INSTEAD OF ONLY
+000240*                    EVEN-NUMBERED ONES.
+000250*  2026-08-08  JSJ   ADDED SSN/DATE/STATUS EDIT CHECKS AND AN
+000260*                    EXCEPTION REPORT AHEAD OF THE MAIN REPORT.
+000270*  2026-08-08  JSJ   ACTUAL PAGINATION - HEADERS AND COLUMN
+000280*                    HEADINGS REPEAT EVERY PAGE, PGNUM ADVANCES,
+000290*                    GRAND TOTAL CARRIED TO A FINAL SUMMARY PAGE.
+000300*  2026-08-08  JSJ   ROSTER NOW RESEQUENCED BY TYPE AND LAST NAME
+000310*                    WITH A SUBTOTAL AT EVERY TYPE BREAK.
+000320*  2026-08-08  JSJ   ADDED TRAILER CONTROL RECORD RECONCILIATION
+000330*                    AND A RUNNING PAY TOTAL.
+000340*  2026-08-08  JSJ   ADDED HOURLY.DAT/SALARY.DAT SPLIT EXTRACTS.
+000350*  2026-08-08  JSJ   APPEND RUN SUMMARY TO PAYHIST.DAT.
+000360*  2026-08-08  JSJ   ADDED CHECKPOINT/RESTART FOR LONG RUNS.
+000370*  2026-08-08  JSJ   FIXED RESTART SO PRE-CHECKPOINT RECORDS ARE
+000380*                    STILL RELEASED TO THE ROSTER AND THE HOURLY/
+000390*                    SALARY EXTRACTS INSTEAD OF BEING DISCARDED.
+000400******************************************************************
+000410 ENVIRONMENT DIVISION.
+000420 INPUT-OUTPUT SECTION.
+000430 FILE-CONTROL.
+000440     SELECT PT2FILE ASSIGN TO "NEWEMP.dat"
+000450         ORGANIZATION IS LINE SEQUENTIAL
+000460         ACCESS IS SEQUENTIAL.
+000470
+000480     SELECT SORTWORK ASSIGN TO "PT2SORT.tmp".
+000490
+000500     SELECT SORTOUT ASSIGN TO "PT2SORT.dat"
+000510         ORGANIZATION IS LINE SEQUENTIAL
+000520         ACCESS IS SEQUENTIAL.
+000530
+000540     SELECT HOURLYFILE ASSIGN TO "HOURLY.dat"
+000550         ORGANIZATION IS LINE SEQUENTIAL
+000560         ACCESS IS SEQUENTIAL.
+000570
+000580     SELECT SALARYFILE ASSIGN TO "SALARY.dat"
+000590         ORGANIZATION IS LINE SEQUENTIAL
+000600         ACCESS IS SEQUENTIAL.
+000610
+000620     SELECT PAYHISTFILE ASSIGN TO "PAYHIST.dat"
+000630         ORGANIZATION IS LINE SEQUENTIAL
+000640         ACCESS IS SEQUENTIAL
+000650         FILE STATUS IS WS-PAYHIST-STATUS.
+000660
+000670     SELECT CKPTFILE ASSIGN TO "PT2CKPT.dat"
+000680         ORGANIZATION IS LINE SEQUENTIAL
+000690         ACCESS IS SEQUENTIAL.
+000700
+000710 DATA DIVISION.
+000720 FILE SECTION.
+000730 FD  PT2FILE.
+000740 01  PEmployee-Record.
+000750     05  PEMPNUM             PIC X(07).
+000760     05  PEMPLNAME           PIC X(12).
+000770     05  PEMPFNAME           PIC X(13).
+000780     05  PEMPTYPE            PIC X(06).
+000790     05  PEMPTITLE           PIC X(17).
+000800     05  PSPACES             PIC X(05).
+000810     05  PEMPSSNF3           PIC X(03).
+000820     05  PEMPSSNN3           PIC X(03).
+000830     05  PEMPSSNL3           PIC X(03).
+000840     05  PDOTS               PIC X(24).
+000850     05  PMON                PIC X(02).
+000860     05  PDAY                PIC X(02).
+000870     05  PYEAR               PIC X(04).
+000880     05  PRATE               PIC 9(11).
+000890     05  PSTATUS             PIC X(01).
+000900
+000910 01  PTrailerRecord REDEFINES PEmployee-Record.
+000920     05  PT-MARKER               PIC X(07).
+000930     05  FILLER                  PIC X(25).
+000940     05  PT-EXPECT-COUNT         PIC 9(06).
+000950     05  FILLER                  PIC X(17).
+000960     05  FILLER                  PIC X(05).
+000970     05  FILLER                  PIC X(09).
+000980     05  FILLER                  PIC X(24).
+000990     05  FILLER                  PIC X(08).
+001000     05  PT-EXPECT-PAY           PIC 9(11).
+001010     05  FILLER                  PIC X(01).
+001020
+001030 SD  SORTWORK.
+001040 01  TEmployee-Record.
+001050     05  TEMPNUM             PIC X(07).
+001060     05  TEMPLNAME           PIC X(12).
+001070     05  TEMPFNAME           PIC X(13).
+001080     05  TEMPTYPE            PIC X(06).
+001090     05  TEMPTITLE           PIC X(17).
+001100     05  TSPACES             PIC X(05).
+001110     05  TEMPSSNF3           PIC X(03).
+001120     05  TEMPSSNN3           PIC X(03).
+001130     05  TEMPSSNL3           PIC X(03).
+001140     05  TDOTS               PIC X(24).
+001150     05  TMON                PIC X(02).
+001160     05  TDAY                PIC X(02).
+001170     05  TYEAR               PIC X(04).
+001180     05  TRATE               PIC 9(11).
+001190     05  TSTATUS             PIC X(01).
+001200
+001210 FD  SORTOUT.
+001220 01  GEmployee-Record.
+001230     05  GEMPNUM             PIC X(07).
+001240     05  GEMPLNAME           PIC X(12).
+001250     05  GEMPFNAME           PIC X(13).
+001260     05  GEMPTYPE            PIC X(06).
+001270     05  GEMPTITLE           PIC X(17).
+001280     05  GSPACES             PIC X(05).
+001290     05  GEMPSSNF3           PIC X(03).
+001300     05  GEMPSSNN3           PIC X(03).
+001310     05  GEMPSSNL3           PIC X(03).
+001320     05  GDOTS               PIC X(24).
+001330     05  GMON                PIC X(02).
+001340     05  GDAY                PIC X(02).
+001350     05  GYEAR               PIC X(04).
+001360     05  GRATE               PIC 9(11).
+001370     05  GSTATUS             PIC X(01).
+001380
+001390 FD  HOURLYFILE.
+001400 01  HOEmployee-Record.
+001410     05  HOEMPNUM             PIC X(07).
+001420     05  HOEMPLNAME           PIC X(12).
+001430     05  HOEMPFNAME           PIC X(13).
+001440     05  HOEMPTYPE            PIC X(06).
+001450     05  HOEMPTITLE           PIC X(17).
+001460     05  HOSPACES             PIC X(05).
+001470     05  HOEMPSSNF3           PIC X(03).
+001480     05  HOEMPSSNN3           PIC X(03).
+001490     05  HOEMPSSNL3           PIC X(03).
+001500     05  HODOTS               PIC X(24).
+001510     05  HOMON                PIC X(02).
+001520     05  HODAY                PIC X(02).
+001530     05  HOYEAR               PIC X(04).
+001540     05  HORATE               PIC 9(11).
+001550     05  HOSTATUS             PIC X(01).
+001560
+001570 FD  SALARYFILE.
+001580 01  SAEmployee-Record.
+001590     05  SAEMPNUM             PIC X(07).
+001600     05  SAEMPLNAME           PIC X(12).
+001610     05  SAEMPFNAME           PIC X(13).
+001620     05  SAEMPTYPE            PIC X(06).
+001630     05  SAEMPTITLE           PIC X(17).
+001640     05  SASPACES             PIC X(05).
+001650     05  SAEMPSSNF3           PIC X(03).
+001660     05  SAEMPSSNN3           PIC X(03).
+001670     05  SAEMPSSNL3           PIC X(03).
+001680     05  SADOTS               PIC X(24).
+001690     05  SAMON                PIC X(02).
+001700     05  SADAY                PIC X(02).
+001710     05  SAYEAR               PIC X(04).
+001720     05  SARATE               PIC 9(11).
+001730     05  SASTATUS             PIC X(01).
+001740
+001750 FD  PAYHISTFILE.
+001760 COPY PAYHIST.
+001770
+001780 FD  CKPTFILE.
+001790 01  CK-CHECKPOINT-RECORD.
+001800     05  CK-EMPNUM               PIC X(07).
+001810     05  CK-LINECOUNT            PIC 9(06).
+001820     05  CK-HEMPCOUNT            PIC 9(06).
+001830     05  CK-SEMPCOUNT            PIC 9(06).
+001840     05  CK-AVGHCALC             PIC 9(11).
+001850     05  CK-AVGSCALC             PIC 9(11).
+001860     05  CK-RATETOTAL            PIC 9(11).
+001870
+001880 WORKING-STORAGE SECTION.
+001890 01  SEmployeeA.
+001900     05  SEMPNUM             PIC X(07).
+001910     05  SEMPLNAME           PIC X(12).
+001920     05  SEMPFNAME           PIC X(13).
+001930     05  SEMPTYPE            PIC X(06).
+001940     05  SEMPTITLE           PIC X(17).
+001950     05  SSPACES             PIC X(05).
+001960     05  SEMPSSNF3           PIC X(03).
+001970     05  SEMPSSNN3           PIC X(03).
+001980     05  SEMPSSNL3           PIC X(03).
+001990     05  SDOTS               PIC X(24).
+002000     05  SMON                PIC X(02).
+002010     05  SDAY                PIC X(02).
+002020     05  SYEAR               PIC X(04).
+002030     05  SRATE               PIC 9(11).
+002040     05  SSTATUS             PIC X(01).
+002050
+002060* ----------------------------------------------------------------
+002070*  REPORT ACCUMULATORS AND CONTROLS
+002080* ----------------------------------------------------------------
+002090 01  SHEMPCOUNT                  PIC 9(06) VALUE ZERO.
+002100 01  SSEMPCOUNT                  PIC 9(06) VALUE ZERO.
+002110 01  SAVGHCALC                   PIC 9(11) VALUE ZERO.
+002120 01  SAVGSCALC                   PIC 9(11) VALUE ZERO.
+002130 01  HOURLYAVG                   PIC 9(07) VALUE ZERO.
+002140 01  SALARYAVG                   PIC 9(07) VALUE ZERO.
+002150 01  SLINECOUNT                  PIC 9(06) VALUE ZERO.
+002160 01  SLINECALC                   PIC 9(06) VALUE ZERO.
+002170 01  SRATETOTAL                  PIC 9(11) VALUE ZERO.
+002180 01  DELIM                       PIC X(30).
+002190 01  PGNUM                       PIC 9(03) VALUE ZERO.
+002200 01  TODAY-DATE.
+002210     03  YR                      PIC 9(04).
+002220     03  MN                      PIC 9(02).
+002230     03  DY                      PIC 9(02).
+002240 01  FileEnd                     PIC X(01) VALUE "N".
+002250 01  SortEOF                     PIC X(01) VALUE "N".
+002260
+002270* ----------------------------------------------------------------
+002280*  PAGINATION CONTROLS (PLINECOUNT/PLINECALC/PEVEN/PREM MOVED UP
+002290*  FROM THE FD AREA - THEY NOW DRIVE THE PAGE BREAK LOGIC).
+002300* ----------------------------------------------------------------
+002310 01  PLINECOUNT                  PIC 9(02) VALUE ZERO.
+002320 01  PLINECALC                   PIC 9(02).
+002330 01  PEVEN                       PIC 9(02) VALUE 20.
+002340 01  PREM                        PIC 9(02).
+002350
+002360* ----------------------------------------------------------------
+002370*  CONTROL-BREAK (SUBTOTAL BY TYPE) FIELDS
+002380* ----------------------------------------------------------------
+002390 01  WS-PREV-TYPE                PIC X(06).
+002400 01  WS-FIRST-DETAIL             PIC X(01) VALUE "Y".
+002410 01  WS-TYPE-COUNT               PIC 9(06) VALUE ZERO.
+002420 01  WS-TYPE-RATE-TOTAL          PIC 9(11) VALUE ZERO.
+002430 01  WS-TYPE-AVG                 PIC 9(07) VALUE ZERO.
+002440
+002450* ----------------------------------------------------------------
+002460*  VALIDATION / EXCEPTION REPORT FIELDS
+002470* ----------------------------------------------------------------
+002480 01  WS-VALID-SW                 PIC X(01).
+002490     88  RECORD-IS-VALID              VALUE "Y".
+002500     88  RECORD-IS-INVALID            VALUE "N".
+002510 01  WS-EXCEPT-COUNT              PIC 9(06) VALUE ZERO.
+002520 01  WS-EXCEPT-REASON             PIC X(40).
+002530
+002540* ----------------------------------------------------------------
+002550*  TRAILER / CONTROL-TOTAL RECONCILIATION FIELDS
+002560* ----------------------------------------------------------------
+002570 01  WS-EXPECT-COUNT              PIC 9(06) VALUE ZERO.
+002580 01  WS-EXPECT-PAY                PIC 9(11) VALUE ZERO.
+002590 01  WS-TRAILER-SEEN              PIC X(01) VALUE "N".
+002600 01  WS-PAYHIST-STATUS            PIC X(02) VALUE "00".
+002610
+002620* ----------------------------------------------------------------
+002630*  CHECKPOINT / RESTART FIELDS
+002640* ----------------------------------------------------------------
+002650 01  WS-RESTART-ANSWER            PIC X(01) VALUE "N".
+002660 01  WS-RESTARTING                PIC X(01) VALUE "N".
+002670 01  WS-RESUME-FOUND               PIC X(01) VALUE "Y".
+002680 01  WS-CKPT-INTERVAL              PIC 9(04) VALUE 0025.
+002690 01  WS-CKPT-COUNTER               PIC 9(04) VALUE ZERO.
+002700 01  WS-CKPT-EMPNUM                PIC X(07).
+002710
+002720 PROCEDURE DIVISION.
+002730
+002740******************************************************************
+002750*  0000-MAINLINE
+002760*  TOP-LEVEL FLOW OF CONTROL FOR THE WHOLE RUN.
+002770******************************************************************
+002780 0000-MAINLINE.
+002790     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+002800     PERFORM 2000-SORT-EMPLOYEES THRU 2000-EXIT
+002810     PERFORM 4000-PRINT-REPORT THRU 4000-EXIT
+002820     PERFORM 5000-FINAL-SUMMARY THRU 5000-EXIT
+002830     PERFORM 8000-APPEND-HISTORY THRU 8000-EXIT
+002840     STOP RUN.
+002850
+002860******************************************************************
+002870*  1000-INITIALIZE
+002880*  GET TODAY'S DATE, ASK ABOUT RESTARTING FROM A CHECKPOINT, AND
+002890*  PRELOAD THE ACCUMULATORS IF SO.
+002900******************************************************************
+002910 1000-INITIALIZE.
+002920     MOVE FUNCTION CURRENT-DATE TO TODAY-DATE
+002930     DISPLAY "PT2 - EMPLOYEE CLASSIFICATION AND PAY REPORT"
+002940     DISPLAY "RUN DATE: " MN "/" DY "/" YR
+002950     DISPLAY "RESTART FROM LAST CHECKPOINT (Y/N)? " WITH NO
+002960         ADVANCING
+002970     ACCEPT WS-RESTART-ANSWER FROM CONSOLE
+002980     IF WS-RESTART-ANSWER = "Y" OR WS-RESTART-ANSWER = "y"
+002990         PERFORM 7100-LOAD-CHECKPOINT THRU 7100-EXIT
+003000     END-IF
+003010     .
+003020 1000-EXIT.
+003030     EXIT.
+003040
+003050******************************************************************
+003060*  2000-SORT-EMPLOYEES
+003070*  SORTS THE VALIDATED DETAIL RECORDS BY TYPE AND LAST NAME INTO
+003080*  SORTOUT.  THE RAW READ OF NEWEMP.DAT, THE TRAILER CHECK, THE
+003090*  EDIT CHECKS, THE HOURLY/SALARY EXTRACTS, AND THE CHECKPOINTS
+003100*  ALL HAPPEN IN THE INPUT PROCEDURE BELOW SINCE THAT IS WHERE
+003110*  THE FILE IS ACTUALLY READ RECORD BY RECORD.
+003120******************************************************************
+003130 2000-SORT-EMPLOYEES.
+003140     SORT SORTWORK
+003150         ON ASCENDING KEY TEMPTYPE, TEMPLNAME
+003160         INPUT PROCEDURE 2100-SORT-INPUT THRU 2100-EXIT
+003170         GIVING SORTOUT
+003180     .
+003190 2000-EXIT.
+003200     EXIT.
+003210
+003220******************************************************************
+003230*  2100-SORT-INPUT
+003240*  READS NEWEMP.DAT ONE RECORD AT A TIME, HANDLES RESTART
+003250*  SKIP-AHEAD, CATCHES THE TRAILER RECORD, VALIDATES EACH DETAIL
+003260*  RECORD, WRITES THE HOURLY/SALARY EXTRACTS, CHECKPOINTS
+003270*  PERIODICALLY, AND RELEASES GOOD DETAIL RECORDS TO THE SORT.
+003280******************************************************************
+003290 2100-SORT-INPUT.
+003300     OPEN INPUT PT2FILE
+003310     OPEN OUTPUT HOURLYFILE
+003320     OPEN OUTPUT SALARYFILE
+003330
+003340     IF WS-RESTARTING = "Y"
+003350         MOVE "N" TO WS-RESUME-FOUND
+003360     END-IF
+003370
+003380     PERFORM UNTIL FileEnd = "Y"
+003390         READ PT2FILE INTO SEmployeeA
+003400             AT END
+003410                 MOVE "Y" TO FileEnd
+003420             NOT AT END
+003430                 PERFORM 2150-SORT-INPUT-RECORD
+003440         END-READ
+003450     END-PERFORM
+003460
+003470     CLOSE PT2FILE
+003480     CLOSE HOURLYFILE
+003490     CLOSE SALARYFILE
+003500     .
+003510 2100-EXIT.
+003520     EXIT.
+003530
+003540******************************************************************
+003550*  2150-SORT-INPUT-RECORD
+003560*  ONE RECORD'S WORTH OF THE INPUT-PROCEDURE LOGIC, SPLIT OUT SO
+003570*  2100 STAYS A SIMPLE READ LOOP.
+003580*
+003590*  ON A RESTART, RECORDS FROM BEFORE THE CHECKPOINT ARE STILL
+003600*  VALIDATED, STILL RELEASED TO THE SORT, AND STILL WRITTEN TO THE
+003610*  HOURLY/SALARY EXTRACTS - THEY ARE JUST KEPT OUT OF SLINECOUNT,
+003620*  SRATETOTAL, AND THE CLASSIFICATION COUNTS, SINCE THE CHECKPOINT
+003630*  ALREADY REFLECTS THEIR CONTRIBUTION TO THOSE TOTALS.  WITHOUT
+003640*  THIS, THE PRINTED ROSTER AND BOTH EXTRACT FILES WOULD SILENTLY
+003650*  CONTAIN ONLY THE TAIL OF NEWEMP.DAT AFTER THE CHECKPOINT EVEN
+003660*  THOUGH THE CONTROL TOTALS STILL RECONCILE.
+003670******************************************************************
+003680 2150-SORT-INPUT-RECORD.
+003690     IF SEMPNUM = "TRAILER"
+003700         PERFORM 2300-CAPTURE-TRAILER THRU 2300-EXIT
+003710     ELSE
+003720         PERFORM 2200-VALIDATE-RECORD THRU 2200-EXIT
+003730         IF WS-RESTARTING = "Y" AND WS-RESUME-FOUND = "N"
+003740             PERFORM 2180-CHECK-RESUME-POINT
+003750         ELSE
+003760             COMPUTE SLINECOUNT = SLINECOUNT + 1
+003770             COMPUTE SRATETOTAL = SRATETOTAL + SRATE
+003780             IF RECORD-IS-VALID
+003790                 PERFORM 2400-CLASSIFY-RECORD THRU 2400-EXIT
+003800             END-IF
+003810             ADD 1 TO WS-CKPT-COUNTER
+003820             IF WS-CKPT-COUNTER >= WS-CKPT-INTERVAL
+003830                 PERFORM 7000-WRITE-CHECKPOINT THRU 7000-EXIT
+003840                 MOVE ZERO TO WS-CKPT-COUNTER
+003850             END-IF
+003860         END-IF
+003870         IF RECORD-IS-VALID
+003880             PERFORM 6000-WRITE-EXTRACT THRU 6000-EXIT
+003890         END-IF
+003900         MOVE SEmployeeA TO TEmployee-Record
+003910         RELEASE TEmployee-Record
+003920     END-IF
+003930     .
+003940
+003950******************************************************************
+003960*  2180-CHECK-RESUME-POINT
+003970*  WHILE RESTARTING, DISCARD RECORDS THAT WERE ALREADY PROCESSED
+003980*  BEFORE THE CHECKPOINT WAS WRITTEN.  THE CHECKPOINTED RECORD
+003990*  ITSELF IS DISCARDED TOO - ITS TOTALS ARE ALREADY IN THE
+004000*  PRELOADED ACCUMULATORS.  PROCESSING RESUMES WITH THE NEXT
+004010*  RECORD AFTER IT.
+004020******************************************************************
+004030 2180-CHECK-RESUME-POINT.
+004040     IF SEMPNUM = WS-CKPT-EMPNUM
+004050         MOVE "Y" TO WS-RESUME-FOUND
+004060     END-IF
+004070     .
+004080
+004090******************************************************************
+004100*  2200-VALIDATE-RECORD
+004110*  EDITS THE SSN, DATE, AND STATUS FIELDS.  BAD RECORDS ARE
+004120*  WRITTEN TO THE EXCEPTION REPORT AND EXCLUDED FROM THE
+004130*  HOURLY/SALARIED COUNTS AND AVERAGES, BUT STILL FLOW THROUGH
+004140*  TO THE MAIN ROSTER SO THE ROSTER STAYS A COMPLETE LISTING.
+004150******************************************************************
+004160 2200-VALIDATE-RECORD.
+004170     MOVE "Y" TO WS-VALID-SW
+004180     MOVE SPACES TO WS-EXCEPT-REASON
+004190
+004200     IF SEMPSSNF3 IS NOT NUMERIC OR
+004210        SEMPSSNN3 IS NOT NUMERIC OR
+004220        SEMPSSNL3 IS NOT NUMERIC
+004230         MOVE "N" TO WS-VALID-SW
+004240         MOVE "INVALID SSN" TO WS-EXCEPT-REASON
+004250     END-IF
+004260
+004270     IF RECORD-IS-VALID
+004280         IF SMON IS NOT NUMERIC OR SDAY IS NOT NUMERIC OR
+004290            SYEAR IS NOT NUMERIC
+004300             MOVE "N" TO WS-VALID-SW
+004310             MOVE "INVALID HIRE DATE" TO WS-EXCEPT-REASON
+004320         ELSE
+004330             IF SMON < "01" OR SMON > "12" OR
+004340                SDAY < "01" OR SDAY > "31"
+004350                 MOVE "N" TO WS-VALID-SW
+004360                 MOVE "INVALID HIRE DATE" TO WS-EXCEPT-REASON
+004370             END-IF
+004380         END-IF
+004390     END-IF
+004400
+004410     IF RECORD-IS-VALID
+004420         IF SSTATUS NOT = "H" AND SSTATUS NOT = "S"
+004430             MOVE "N" TO WS-VALID-SW
+004440             MOVE "UNRECOGNIZED STATUS CODE" TO WS-EXCEPT-REASON
+004450         END-IF
+004460     END-IF
+004470
+004480     IF RECORD-IS-INVALID
+004490         PERFORM 2250-PRINT-EXCEPTION THRU 2250-EXIT
+004500     END-IF
+004510     .
+004520 2200-EXIT.
+004530     EXIT.
+004540
+004550******************************************************************
+004560*  2250-PRINT-EXCEPTION
+004570*  WRITES ONE LINE OF THE EXCEPTION REPORT, PRINTING THE
+004580*  EXCEPTION REPORT HEADING FIRST IF THIS IS THE FIRST BAD
+004590*  RECORD SEEN THIS RUN.
+004600******************************************************************
+004610 2250-PRINT-EXCEPTION.
+004620     IF WS-EXCEPT-COUNT = ZERO
+004630         DISPLAY SPACES
+004640         DISPLAY "*** EMPLOYEE DATA EXCEPTION REPORT ***"
+004650         DISPLAY "EMP ID  LAST NAME    REASON"
+004660     END-IF
+004670     ADD 1 TO WS-EXCEPT-COUNT
+004680     DISPLAY SEMPNUM " " SEMPLNAME "  " WS-EXCEPT-REASON
+004690     .
+004700 2250-EXIT.
+004710     EXIT.
+004720
+004730******************************************************************
+004740*  2300-CAPTURE-TRAILER
+004750*  PICKS UP THE EXPECTED RECORD COUNT AND EXPECTED TOTAL PAY OFF
+004760*  THE TRAILER RECORD FOR LATER RECONCILIATION.  THE TRAILER IS
+004770*  NOT A DETAIL RECORD SO IT IS NEVER RELEASED TO THE SORT.
+004780******************************************************************
+004790 2300-CAPTURE-TRAILER.
+004800     MOVE "Y" TO WS-TRAILER-SEEN
+004810     MOVE PT-EXPECT-COUNT TO WS-EXPECT-COUNT
+004820     MOVE PT-EXPECT-PAY TO WS-EXPECT-PAY
+004830     .
+004840 2300-EXIT.
+004850     EXIT.
+004860
+004870******************************************************************
+004880*  2400-CLASSIFY-RECORD
+004890*  ACCUMULATES THE HOURLY/SALARIED COUNTS AND RATE TOTALS FOR A
+004900*  RECORD THAT PASSED VALIDATION.
+004910******************************************************************
+004920 2400-CLASSIFY-RECORD.
+004930     IF SSTATUS = "H"
+004940         COMPUTE SHEMPCOUNT = SHEMPCOUNT + 1
+004950         COMPUTE SAVGHCALC = SAVGHCALC + SRATE
+004960     ELSE
+004970         COMPUTE SSEMPCOUNT = SSEMPCOUNT + 1
+004980         COMPUTE SAVGSCALC = SAVGSCALC + SRATE
+004990     END-IF
+005000
+005010     IF SHEMPCOUNT > ZERO
+005020         DIVIDE SHEMPCOUNT INTO SAVGHCALC GIVING HOURLYAVG
+005030     END-IF
+005040     IF SSEMPCOUNT > ZERO
+005050         DIVIDE SSEMPCOUNT INTO SAVGSCALC GIVING SALARYAVG
+005060     END-IF
+005070     .
+005080 2400-EXIT.
+005090     EXIT.
+005100
+005110******************************************************************
+005120*  4000-PRINT-REPORT
+005130*  READS THE SORTED WORK FILE AND PRINTS THE PAGINATED ROSTER,
+005140*  WITH A SUBTOTAL LINE AT EVERY EMPLOYEE-TYPE BREAK.
+005150******************************************************************
+005160 4000-PRINT-REPORT.
+005170     OPEN INPUT SORTOUT
+005180     PERFORM 3050-START-NEW-PAGE THRU 3050-EXIT
+005190
+005200     PERFORM UNTIL SortEOF = "Y"
+005210         READ SORTOUT INTO SEmployeeA
+005220             AT END
+005230                 MOVE "Y" TO SortEOF
+005240             NOT AT END
+005250                 PERFORM 4100-PRINT-DETAIL THRU 4100-EXIT
+005260         END-READ
+005270     END-PERFORM
+005280
+005290     IF WS-FIRST-DETAIL = "N"
+005300         PERFORM 4200-PRINT-SUBTOTAL THRU 4200-EXIT
+005310     END-IF
+005320
+005330     CLOSE SORTOUT
+005340     .
+005350 4000-EXIT.
+005360     EXIT.
+005370
+005380******************************************************************
+005390*  4100-PRINT-DETAIL
+005400*  PRINTS ONE ROSTER LINE, FIRING THE TYPE-BREAK SUBTOTAL AND THE
+005410*  PAGE BREAK AS NEEDED.  EVERY EMPLOYEE PRINTS NOW - THERE IS NO
+005420*  MORE EVERY-OTHER-RECORD FILTER.
+005430******************************************************************
+005440 4100-PRINT-DETAIL.
+005450     IF WS-FIRST-DETAIL = "Y"
+005460         MOVE SEMPTYPE TO WS-PREV-TYPE
+005470         MOVE "N" TO WS-FIRST-DETAIL
+005480     ELSE
+005490         IF SEMPTYPE NOT = WS-PREV-TYPE
+005500             PERFORM 4200-PRINT-SUBTOTAL THRU 4200-EXIT
+005510             MOVE SEMPTYPE TO WS-PREV-TYPE
+005520         END-IF
+005530     END-IF
+005540
+005550     STRING SEMPLNAME DELIMITED BY SPACE INTO DELIM
+005560     MOVE DELIM TO SEMPLNAME
+005570     MOVE SPACES TO DELIM
+005580
+005590     DISPLAY SEMPSSNF3 "-" SEMPSSNN3 "-" SEMPSSNL3 "  "
+005600         SEMPLNAME "          " SEMPFNAME "     " SEMPNUM
+005610         "   " SEMPTITLE "  " SEMPTYPE "     "
+005620         SMON "/" SDAY "/" SYEAR "   " SRATE "   " SSTATUS
+005630
+005640     ADD 1 TO WS-TYPE-COUNT
+005650     COMPUTE WS-TYPE-RATE-TOTAL = WS-TYPE-RATE-TOTAL + SRATE
+005660
+005670     COMPUTE PLINECOUNT = PLINECOUNT + 1
+005680     DIVIDE PEVEN INTO PLINECOUNT GIVING PLINECALC
+005690         REMAINDER PREM
+005700     IF PREM = 0
+005710         PERFORM 3050-START-NEW-PAGE THRU 3050-EXIT
+005720     END-IF
+005730     .
+005740 4100-EXIT.
+005750     EXIT.
+005760
+005770******************************************************************
+005780*  4200-PRINT-SUBTOTAL
+005790*  PRINTS THE COUNT AND AVERAGE RATE FOR THE TYPE JUST FINISHED,
+005800*  THEN RESETS THE PER-TYPE ACCUMULATORS FOR THE NEXT ONE.
+005810******************************************************************
+005820 4200-PRINT-SUBTOTAL.
+005830     MOVE ZERO TO WS-TYPE-AVG
+005840     IF WS-TYPE-COUNT > ZERO
+005850         DIVIDE WS-TYPE-COUNT INTO WS-TYPE-RATE-TOTAL
+005860             GIVING WS-TYPE-AVG
+005870     END-IF
+005880     DISPLAY SPACES
+005890     DISPLAY "  *** SUBTOTAL FOR TYPE " WS-PREV-TYPE " - COUNT: "
+005900         WS-TYPE-COUNT "  AVERAGE RATE: $" WS-TYPE-AVG " ***"
+005910     DISPLAY SPACES
+005920     MOVE ZERO TO WS-TYPE-COUNT
+005930     MOVE ZERO TO WS-TYPE-RATE-TOTAL
+005940     .
+005950 4200-EXIT.
+005960     EXIT.
+005970
+005980******************************************************************
+005990*  3050-START-NEW-PAGE
+006000*  ADVANCES PGNUM AND REPRINTS THE REPORT HEADERS AND COLUMN
+006010*  HEADINGS, THEN RESETS THE PAGE LINE COUNTER.
+006020******************************************************************
+006030 3050-START-NEW-PAGE.
+006040     ADD 1 TO PGNUM
+006050     PERFORM 3000-PRINT-HEADERS THRU 3000-EXIT
+006060     MOVE ZERO TO PLINECOUNT
+006070     .
+006080 3050-EXIT.
+006090     EXIT.
+006100
+006110******************************************************************
+006120*  3000-PRINT-HEADERS
+006130*  THE "THE BEST IS YET TO COME, INC." / "EMPLOYEE CLASSIFICATION
+006140*  AND PAY" BANNER PLUS COLUMN HEADINGS, REPEATED AT THE TOP OF
+006150*  EVERY PAGE.
+006160******************************************************************
+006170 3000-PRINT-HEADERS.
+006180     DISPLAY SPACES
+006190     DISPLAY SPACES
+006200     DISPLAY "                       THE BEST IS YET TO COME, "
+006210         "INC.                        PAGE " PGNUM
+006220     DISPLAY "                         EMPLOYEE CLASSIFICATION "
+006230         "AND PAY"
+006240     DISPLAY SPACES
+006250     DISPLAY "SSN              LAST          FIRST          "
+006260         "EMP ID   TITLE              TYPE   DATE       RATE  "
+006270         "ST"
+006280     DISPLAY SPACES
+006290     .
+006300 3000-EXIT.
+006310     EXIT.
+006320
+006330******************************************************************
+006340*  5000-FINAL-SUMMARY
+006350*  A DEDICATED FINAL SUMMARY PAGE WITH THE GRAND TOTALS AND THE
+006360*  CONTROL-TOTAL RECONCILIATION AGAINST THE TRAILER RECORD.
+006370******************************************************************
+006380 5000-FINAL-SUMMARY.
+006390     MOVE SLINECOUNT TO SLINECALC
+006400     PERFORM 3050-START-NEW-PAGE THRU 3050-EXIT
+006410
+006420     DISPLAY "NUMBER OF EMPLOYEE RECORDS READ:   " SLINECALC
+006430     DISPLAY "NUMBER OF HOURLY EMPLOYEES:        " SHEMPCOUNT
+006440         "     AVERAGE HOURLY RATE:    $" HOURLYAVG
+006450     DISPLAY "NUMBER OF SALARIED EMPLOYEES:      " SSEMPCOUNT
+006460         "     AVERAGE SALARIED RATE:  $" SALARYAVG
+006470     DISPLAY "GRAND TOTAL PAY (ALL EMPLOYEES):  $" SRATETOTAL
+006480     IF WS-EXCEPT-COUNT > ZERO
+006490         DISPLAY "RECORDS SENT TO THE EXCEPTION REPORT: "
+006500             WS-EXCEPT-COUNT
+006510     END-IF
+006520
+006530     DISPLAY SPACES
+006540     IF WS-TRAILER-SEEN = "Y"
+006550         IF SLINECALC = WS-EXPECT-COUNT AND
+006560            SRATETOTAL = WS-EXPECT-PAY
+006570             DISPLAY "CONTROL TOTALS MATCH TRAILER RECORD - "
+006580                 "RUN IS COMPLETE."
+006590         ELSE
+006600             DISPLAY "*** CONTROL TOTAL DISCREPANCY ***"
+006610             DISPLAY "EXPECTED RECORD COUNT: " WS-EXPECT-COUNT
+006620                 "   ACTUAL: " SLINECALC
+006630             DISPLAY "EXPECTED TOTAL PAY:    " WS-EXPECT-PAY
+006640                 "   ACTUAL: " SRATETOTAL
+006650             DISPLAY "*** THIS EXTRACT MAY BE TRUNCATED - DO "
+006660                 "NOT RUN PAYROLL FROM IT ***"
+006670         END-IF
+006680     ELSE
+006690         DISPLAY "*** NO TRAILER RECORD FOUND ON NEWEMP.DAT - "
+006700             "CONTROL TOTALS NOT VERIFIED ***"
+006710     END-IF
+006720     .
+006730 5000-EXIT.
+006740     EXIT.
+006750
+006760******************************************************************
+006770*  6000-WRITE-EXTRACT
+006780*  WRITES THE CURRENT RECORD TO HOURLY.DAT OR SALARY.DAT BASED
+006790*  ON SSTATUS, AS IT IS READ FROM NEWEMP.DAT.
+006800******************************************************************
+006810 6000-WRITE-EXTRACT.
+006820     IF SSTATUS = "H"
+006830         MOVE SEmployeeA TO HOEmployee-Record
+006840         WRITE HOEmployee-Record
+006850     ELSE
+006860         MOVE SEmployeeA TO SAEmployee-Record
+006870         WRITE SAEmployee-Record
+006880     END-IF
+006890     .
+006900 6000-EXIT.
+006910     EXIT.
+006920
+006930******************************************************************
+006940*  7000-WRITE-CHECKPOINT
+006950*  SNAPSHOTS THE CURRENT EMPLOYEE NUMBER AND RUNNING ACCUMULATORS
+006960*  TO PT2CKPT.DAT.  OPENING OUTPUT EACH TIME REPLACES THE FILE
+006970*  WITH A FRESH SINGLE RECORD, WHICH IS ALL A RESTART NEEDS.
+006980******************************************************************
+006990 7000-WRITE-CHECKPOINT.
+007000     OPEN OUTPUT CKPTFILE
+007010     MOVE SEMPNUM TO CK-EMPNUM
+007020     MOVE SLINECOUNT TO CK-LINECOUNT
+007030     MOVE SHEMPCOUNT TO CK-HEMPCOUNT
+007040     MOVE SSEMPCOUNT TO CK-SEMPCOUNT
+007050     MOVE SAVGHCALC TO CK-AVGHCALC
+007060     MOVE SAVGSCALC TO CK-AVGSCALC
+007070     MOVE SRATETOTAL TO CK-RATETOTAL
+007080     WRITE CK-CHECKPOINT-RECORD
+007090     CLOSE CKPTFILE
+007100     .
+007110 7000-EXIT.
+007120     EXIT.
+007130
+007140******************************************************************
+007150*  7100-LOAD-CHECKPOINT
+007160*  READS PT2CKPT.DAT AT STARTUP AND PRELOADS THE ACCUMULATORS SO
+007170*  THAT SKIPPING AHEAD TO THE CHECKPOINTED EMPLOYEE NUMBER DOES
+007180*  NOT LOSE THE TOTALS ALREADY COUNTED BEFORE THE CHECKPOINT.
+007190******************************************************************
+007200 7100-LOAD-CHECKPOINT.
+007210     OPEN INPUT CKPTFILE
+007220     READ CKPTFILE
+007230         AT END
+007240             DISPLAY "NO CHECKPOINT FOUND - STARTING FROM THE "
+007250                 "BEGINNING OF NEWEMP.DAT"
+007260         NOT AT END
+007270             MOVE "Y" TO WS-RESTARTING
+007280             MOVE CK-EMPNUM TO WS-CKPT-EMPNUM
+007290             MOVE CK-LINECOUNT TO SLINECOUNT
+007300             MOVE CK-HEMPCOUNT TO SHEMPCOUNT
+007310             MOVE CK-SEMPCOUNT TO SSEMPCOUNT
+007320             MOVE CK-AVGHCALC TO SAVGHCALC
+007330             MOVE CK-AVGSCALC TO SAVGSCALC
+007340             MOVE CK-RATETOTAL TO SRATETOTAL
+007350             DISPLAY "RESUMING AFTER EMPLOYEE " WS-CKPT-EMPNUM
+007360     END-READ
+007370     CLOSE CKPTFILE
+007380     .
+007390 7100-EXIT.
+007400     EXIT.
+007410
+007420******************************************************************
+007430*  8000-APPEND-HISTORY
+007440*  APPENDS ONE SUMMARY RECORD FOR THIS RUN TO PAYHIST.DAT SO
+007450*  PT2TREND CAN REPORT HOW AVERAGE PAY HAS MOVED OVER TIME.
+007460******************************************************************
+007470 8000-APPEND-HISTORY.
+007480     OPEN EXTEND PAYHISTFILE
+007490     IF WS-PAYHIST-STATUS = "35"
+007500         OPEN OUTPUT PAYHISTFILE
+007510     END-IF
+007520     MOVE YR TO PH-RUN-YEAR
+007530     MOVE MN TO PH-RUN-MONTH
+007540     MOVE DY TO PH-RUN-DAY
+007550     MOVE SHEMPCOUNT TO PH-HOURLY-COUNT
+007560     MOVE SSEMPCOUNT TO PH-SALARY-COUNT
+007570     MOVE HOURLYAVG TO PH-HOURLY-AVG
+007580     MOVE SALARYAVG TO PH-SALARY-AVG
+007590     WRITE PH-HISTORY-RECORD
+007600     CLOSE PAYHISTFILE
+007610     .
+007620 8000-EXIT.
+007630     EXIT.
