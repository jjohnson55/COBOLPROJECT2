@@ -0,0 +1,482 @@
+000010* IDENTIFICATION DIVISION.
+000020 IDENTIFICATION DIVISION.
+000030 PROGRAM-ID. PT2MAINT.
+000040 AUTHOR. JOHN STEPHEN JOHNSON.
+000050 INSTALLATION. THE BEST IS YET TO COME, INC.
+000060 DATE-WRITTEN. 2026-08-08.
+000070 DATE-COMPILED.
+000080******************************************************************
+000090*  PT2MAINT - NEWEMP.DAT MASTER MAINTENANCE
+000100*
+000110*  APPLIES ADD/CHANGE/DELETE TRANSACTIONS AGAINST THE EMPLOYEE
+000120*  MASTER.  NEWEMP.DAT ITSELF STAYS A LINE SEQUENTIAL FILE SO
+000130*  EVERY OTHER PROGRAM THAT READS IT (PT2 AND FRIENDS) KEEPS
+000140*  WORKING UNCHANGED; THIS PROGRAM LOADS IT INTO AN INDEXED
+000150*  WORKING COPY (NEWEMPI.DAT) KEYED ON THE EMPLOYEE NUMBER SO
+000160*  TRANSACTIONS CAN BE APPLIED BY KEY, THEN UNLOADS THE RESULT
+000170*  BACK OUT TO NEWEMP.DAT WITH A FRESH CONTROL-TOTAL TRAILER
+000180*  RECORD SO PT2'S RECONCILIATION CHECK STAYS ACCURATE.
+000190*
+000200*  MAINTENANCE TRANSACTIONS ARE READ FROM MAINTTRN.DAT.  EACH
+000210*  TRANSACTION CARRIES A ONE-CHARACTER CODE FOLLOWED BY THE
+000220*  EMPLOYEE FIELDS IN THE SAME LAYOUT AS NEWEMP.DAT:
+000230*      A  =  ADD A NEW EMPLOYEE
+000240*      C  =  CHANGE AN EXISTING EMPLOYEE
+000250*      D  =  DELETE AN EXISTING EMPLOYEE (KEY FIELDS ONLY)
+000260*
+000270*  MODIFICATION HISTORY.
+000280*  DATE        INIT  DESCRIPTION
+000290*  ----------  ----  ------------------------------------------
+000300*  2026-08-08  JSJ   ORIGINAL VERSION.
+000310*  2026-08-08  JSJ   NOW CHECKING WS-INDEX-STATUS AFTER EACH OPEN
+000320*                    OF NEWEMPINDEX SO AN I/O FAILURE OPENING
+000330*                    NEWEMPI.DAT ITSELF IS REPORTED, NOT JUST A
+000340*                    FAILED KEYED READ/WRITE.
+000350******************************************************************
+000360 ENVIRONMENT DIVISION.
+000370 INPUT-OUTPUT SECTION.
+000380 FILE-CONTROL.
+000390     SELECT NEWEMPFILE ASSIGN TO "NEWEMP.dat"
+000400         ORGANIZATION IS LINE SEQUENTIAL
+000410         ACCESS IS SEQUENTIAL
+000420         FILE STATUS IS WS-NEWEMP-STATUS.
+000430
+000440     SELECT NEWEMPINDEX ASSIGN TO "NEWEMPI.dat"
+000450         ORGANIZATION IS INDEXED
+000460         ACCESS IS DYNAMIC
+000470         RECORD KEY IS MI-EMPNUM
+000480         FILE STATUS IS WS-INDEX-STATUS.
+000490
+000500     SELECT MAINTTRANS ASSIGN TO "MAINTTRN.dat"
+000510         ORGANIZATION IS LINE SEQUENTIAL
+000520         ACCESS IS SEQUENTIAL.
+000530
+000540 DATA DIVISION.
+000550 FILE SECTION.
+000560******************************************************************
+000570*  NEWEMPFILE - THE SEQUENTIAL MASTER READ AND REWRITTEN ON
+000580*  EVERY MAINTENANCE RUN.  SAME 113-BYTE LAYOUT AS PT2.
+000590******************************************************************
+000600 FD  NEWEMPFILE.
+000610 01  NEmployee-Record.
+000620     05  NEMPNUM             PIC X(07).
+000630     05  NEMPLNAME           PIC X(12).
+000640     05  NEMPFNAME           PIC X(13).
+000650     05  NEMPTYPE            PIC X(06).
+000660     05  NEMPTITLE           PIC X(17).
+000670     05  NSPACES             PIC X(05).
+000680     05  NEMPSSNF3           PIC X(03).
+000690     05  NEMPSSNN3           PIC X(03).
+000700     05  NEMPSSNL3           PIC X(03).
+000710     05  NDOTS               PIC X(24).
+000720     05  NMON                PIC X(02).
+000730     05  NDAY                PIC X(02).
+000740     05  NYEAR               PIC X(04).
+000750     05  NRATE               PIC 9(11).
+000760     05  NSTATUS             PIC X(01).
+000770
+000780 01  NTrailerRecord REDEFINES NEmployee-Record.
+000790     05  NT-MARKER               PIC X(07).
+000800     05  FILLER                  PIC X(25).
+000810     05  NT-EXPECT-COUNT         PIC 9(06).
+000820     05  FILLER                  PIC X(17).
+000830     05  FILLER                  PIC X(05).
+000840     05  FILLER                  PIC X(09).
+000850     05  FILLER                  PIC X(24).
+000860     05  FILLER                  PIC X(08).
+000870     05  NT-EXPECT-PAY           PIC 9(11).
+000880     05  FILLER                  PIC X(01).
+000890
+000900******************************************************************
+000910*  NEWEMPINDEX - THE WORKING COPY OF THE MASTER, KEYED ON
+000920*  EMPLOYEE NUMBER, REBUILT FROM NEWEMP.DAT AT THE START OF
+000930*  EVERY RUN AND UNLOADED BACK TO IT AT THE END.
+000940******************************************************************
+000950 FD  NEWEMPINDEX.
+000960 01  MIEmployee-Record.
+000970     05  MI-EMPNUM           PIC X(07).
+000980     05  MI-EMPLNAME         PIC X(12).
+000990     05  MI-EMPFNAME         PIC X(13).
+001000     05  MI-EMPTYPE          PIC X(06).
+001010     05  MI-EMPTITLE         PIC X(17).
+001020     05  MI-SPACES           PIC X(05).
+001030     05  MI-EMPSSNF3         PIC X(03).
+001040     05  MI-EMPSSNN3         PIC X(03).
+001050     05  MI-EMPSSNL3         PIC X(03).
+001060     05  MI-DOTS             PIC X(24).
+001070     05  MI-MON              PIC X(02).
+001080     05  MI-DAY              PIC X(02).
+001090     05  MI-YEAR             PIC X(04).
+001100     05  MI-RATE             PIC 9(11).
+001110     05  MI-STATUS           PIC X(01).
+001120
+001130******************************************************************
+001140*  MAINTTRANS - ONE MAINTENANCE TRANSACTION PER RECORD.
+001150******************************************************************
+001160 FD  MAINTTRANS.
+001170 01  MT-Transaction-Record.
+001180     05  MT-TRANCODE         PIC X(01).
+001190     05  MT-EMPNUM           PIC X(07).
+001200     05  MT-EMPLNAME         PIC X(12).
+001210     05  MT-EMPFNAME         PIC X(13).
+001220     05  MT-EMPTYPE          PIC X(06).
+001230     05  MT-EMPTITLE         PIC X(17).
+001240     05  MT-SPACES           PIC X(05).
+001250     05  MT-EMPSSNF3         PIC X(03).
+001260     05  MT-EMPSSNN3         PIC X(03).
+001270     05  MT-EMPSSNL3         PIC X(03).
+001280     05  MT-DOTS             PIC X(24).
+001290     05  MT-MON              PIC X(02).
+001300     05  MT-DAY              PIC X(02).
+001310     05  MT-YEAR             PIC X(04).
+001320     05  MT-RATE             PIC 9(11).
+001330     05  MT-STATUS           PIC X(01).
+001340
+001350 WORKING-STORAGE SECTION.
+001360 01  WS-NEWEMP-STATUS            PIC X(02) VALUE "00".
+001370 01  WS-INDEX-STATUS             PIC X(02) VALUE "00".
+001380 01  TODAY-DATE.
+001390     03  YR                      PIC 9(04).
+001400     03  MN                      PIC 9(02).
+001410     03  DY                      PIC 9(02).
+001420 01  LoadEnd                     PIC X(01) VALUE "N".
+001430 01  TransEnd                    PIC X(01) VALUE "N".
+001440 01  UnloadEnd                   PIC X(01) VALUE "N".
+001450 01  WS-ADD-COUNT                PIC 9(06) VALUE ZERO.
+001460 01  WS-CHANGE-COUNT             PIC 9(06) VALUE ZERO.
+001470 01  WS-DELETE-COUNT             PIC 9(06) VALUE ZERO.
+001480 01  WS-REJECT-COUNT             PIC 9(06) VALUE ZERO.
+001490 01  WS-LIVE-COUNT                PIC 9(06) VALUE ZERO.
+001500 01  WS-LIVE-TOTAL-PAY            PIC 9(11) VALUE ZERO.
+001510 01  WS-RESULT-TEXT               PIC X(40).
+001520
+001530 PROCEDURE DIVISION.
+001540
+001550******************************************************************
+001560*  0000-MAINLINE
+001570******************************************************************
+001580 0000-MAINLINE.
+001590     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+001600     PERFORM 2000-LOAD-MASTER THRU 2000-EXIT
+001610     PERFORM 3000-APPLY-TRANSACTIONS THRU 3000-EXIT
+001620     PERFORM 4000-UNLOAD-MASTER THRU 4000-EXIT
+001630     PERFORM 5000-FINAL-SUMMARY THRU 5000-EXIT
+001640     STOP RUN.
+001650
+001660******************************************************************
+001670*  1000-INITIALIZE
+001680******************************************************************
+001690 1000-INITIALIZE.
+001700     MOVE FUNCTION CURRENT-DATE TO TODAY-DATE
+001710     DISPLAY SPACES
+001720     DISPLAY "          THE BEST IS YET TO COME, INC."
+001730     DISPLAY "          NEWEMP.DAT MASTER MAINTENANCE RUN"
+001740     DISPLAY "          RUN DATE: " MN "/" DY "/" YR
+001750     DISPLAY SPACES
+001760     .
+001770 1000-EXIT.
+001780     EXIT.
+001790
+001800******************************************************************
+001810*  2000-LOAD-MASTER
+001820*  REBUILDS THE INDEXED WORKING COPY FROM THE CURRENT NEWEMP.DAT
+001830*  SO MAINTENANCE IS ALWAYS APPLIED AGAINST THE LATEST MASTER.
+001840*  THE TRAILER RECORD IS NOT CARRIED INTO THE INDEXED COPY - IT
+001850*  IS REBUILT FRESH WHEN THE MASTER IS UNLOADED.
+001860******************************************************************
+001870 2000-LOAD-MASTER.
+001880     OPEN OUTPUT NEWEMPINDEX
+001890     IF WS-INDEX-STATUS NOT = "00"
+001900         DISPLAY "*** COULD NOT REBUILD NEWEMPI.DAT - STATUS "
+001910             WS-INDEX-STATUS
+001920     END-IF
+001930     CLOSE NEWEMPINDEX
+001940     OPEN I-O NEWEMPINDEX
+001950     IF WS-INDEX-STATUS NOT = "00"
+001960         DISPLAY "*** COULD NOT OPEN NEWEMPI.DAT - STATUS "
+001970             WS-INDEX-STATUS
+001980     END-IF
+001990
+002000     OPEN INPUT NEWEMPFILE
+002010     IF WS-NEWEMP-STATUS = "35"
+002020         DISPLAY "NEWEMP.DAT NOT FOUND - STARTING AN EMPTY MASTER"
+002030     ELSE
+002040         PERFORM UNTIL LoadEnd = "Y"
+002050             READ NEWEMPFILE INTO NEmployee-Record
+002060                 AT END
+002070                     MOVE "Y" TO LoadEnd
+002080                 NOT AT END
+002090                     PERFORM 2100-LOAD-ONE-RECORD THRU 2100-EXIT
+002100             END-READ
+002110         END-PERFORM
+002120         CLOSE NEWEMPFILE
+002130     END-IF
+002140
+002150     CLOSE NEWEMPINDEX
+002160     .
+002170 2000-EXIT.
+002180     EXIT.
+002190
+002200******************************************************************
+002210*  2100-LOAD-ONE-RECORD
+002220******************************************************************
+002230 2100-LOAD-ONE-RECORD.
+002240     IF NEMPNUM NOT = "TRAILER"
+002250         MOVE NEMPNUM TO MI-EMPNUM
+002260         MOVE NEMPLNAME TO MI-EMPLNAME
+002270         MOVE NEMPFNAME TO MI-EMPFNAME
+002280         MOVE NEMPTYPE TO MI-EMPTYPE
+002290         MOVE NEMPTITLE TO MI-EMPTITLE
+002300         MOVE NSPACES TO MI-SPACES
+002310         MOVE NEMPSSNF3 TO MI-EMPSSNF3
+002320         MOVE NEMPSSNN3 TO MI-EMPSSNN3
+002330         MOVE NEMPSSNL3 TO MI-EMPSSNL3
+002340         MOVE NDOTS TO MI-DOTS
+002350         MOVE NMON TO MI-MON
+002360         MOVE NDAY TO MI-DAY
+002370         MOVE NYEAR TO MI-YEAR
+002380         MOVE NRATE TO MI-RATE
+002390         MOVE NSTATUS TO MI-STATUS
+002400         WRITE MIEmployee-Record
+002410             INVALID KEY
+002420                 DISPLAY "DUPLICATE EMPLOYEE NUMBER ON LOAD - "
+002430                     NEMPNUM
+002440         END-WRITE
+002450     END-IF
+002460     .
+002470 2100-EXIT.
+002480     EXIT.
+002490
+002500******************************************************************
+002510*  3000-APPLY-TRANSACTIONS
+002520******************************************************************
+002530 3000-APPLY-TRANSACTIONS.
+002540     OPEN I-O NEWEMPINDEX
+002550     IF WS-INDEX-STATUS NOT = "00"
+002560         DISPLAY "*** COULD NOT OPEN NEWEMPI.DAT - STATUS "
+002570             WS-INDEX-STATUS
+002580     END-IF
+002590     OPEN INPUT MAINTTRANS
+002600
+002610     DISPLAY "TRN  EMPLOYEE#  NAME                      RESULT"
+002620     DISPLAY SPACES
+002630
+002640     PERFORM UNTIL TransEnd = "Y"
+002650         READ MAINTTRANS
+002660             AT END
+002670                 MOVE "Y" TO TransEnd
+002680             NOT AT END
+002690                 PERFORM 3100-APPLY-ONE-TRANSACTION
+002700                     THRU 3100-EXIT
+002710         END-READ
+002720     END-PERFORM
+002730
+002740     CLOSE MAINTTRANS
+002750     CLOSE NEWEMPINDEX
+002760     .
+002770 3000-EXIT.
+002780     EXIT.
+002790
+002800******************************************************************
+002810*  3100-APPLY-ONE-TRANSACTION
+002820******************************************************************
+002830 3100-APPLY-ONE-TRANSACTION.
+002840     EVALUATE MT-TRANCODE
+002850         WHEN "A"
+002860             PERFORM 3200-ADD-EMPLOYEE THRU 3200-EXIT
+002870         WHEN "C"
+002880             PERFORM 3300-CHANGE-EMPLOYEE THRU 3300-EXIT
+002890         WHEN "D"
+002900             PERFORM 3400-DELETE-EMPLOYEE THRU 3400-EXIT
+002910         WHEN OTHER
+002920             MOVE "*** INVALID TRANSACTION CODE" TO
+002930                 WS-RESULT-TEXT
+002940             ADD 1 TO WS-REJECT-COUNT
+002950     END-EVALUATE
+002960
+002970     DISPLAY MT-TRANCODE "    " MT-EMPNUM "    " MT-EMPLNAME
+002980         " " MT-EMPFNAME "  " WS-RESULT-TEXT
+002990     .
+003000 3100-EXIT.
+003010     EXIT.
+003020
+003030******************************************************************
+003040*  3200-ADD-EMPLOYEE
+003050******************************************************************
+003060 3200-ADD-EMPLOYEE.
+003070     MOVE MT-EMPNUM TO MI-EMPNUM
+003080     MOVE MT-EMPLNAME TO MI-EMPLNAME
+003090     MOVE MT-EMPFNAME TO MI-EMPFNAME
+003100     MOVE MT-EMPTYPE TO MI-EMPTYPE
+003110     MOVE MT-EMPTITLE TO MI-EMPTITLE
+003120     MOVE MT-SPACES TO MI-SPACES
+003130     MOVE MT-EMPSSNF3 TO MI-EMPSSNF3
+003140     MOVE MT-EMPSSNN3 TO MI-EMPSSNN3
+003150     MOVE MT-EMPSSNL3 TO MI-EMPSSNL3
+003160     MOVE MT-DOTS TO MI-DOTS
+003170     MOVE MT-MON TO MI-MON
+003180     MOVE MT-DAY TO MI-DAY
+003190     MOVE MT-YEAR TO MI-YEAR
+003200     MOVE MT-RATE TO MI-RATE
+003210     MOVE MT-STATUS TO MI-STATUS
+003220
+003230     WRITE MIEmployee-Record
+003240         INVALID KEY
+003250             MOVE "*** REJECTED - DUPLICATE EMPLOYEE NUMBER" TO
+003260                 WS-RESULT-TEXT
+003270             ADD 1 TO WS-REJECT-COUNT
+003280         NOT INVALID KEY
+003290             MOVE "ADDED" TO WS-RESULT-TEXT
+003300             ADD 1 TO WS-ADD-COUNT
+003310     END-WRITE
+003320     .
+003330 3200-EXIT.
+003340     EXIT.
+003350
+003360******************************************************************
+003370*  3300-CHANGE-EMPLOYEE
+003380******************************************************************
+003390 3300-CHANGE-EMPLOYEE.
+003400     MOVE MT-EMPNUM TO MI-EMPNUM
+003410     READ NEWEMPINDEX
+003420         INVALID KEY
+003430             MOVE "*** REJECTED - EMPLOYEE NOT ON FILE" TO
+003440                 WS-RESULT-TEXT
+003450         NOT INVALID KEY
+003460             MOVE MT-EMPLNAME TO MI-EMPLNAME
+003470             MOVE MT-EMPFNAME TO MI-EMPFNAME
+003480             MOVE MT-EMPTYPE TO MI-EMPTYPE
+003490             MOVE MT-EMPTITLE TO MI-EMPTITLE
+003500             MOVE MT-SPACES TO MI-SPACES
+003510             MOVE MT-EMPSSNF3 TO MI-EMPSSNF3
+003520             MOVE MT-EMPSSNN3 TO MI-EMPSSNN3
+003530             MOVE MT-EMPSSNL3 TO MI-EMPSSNL3
+003540             MOVE MT-DOTS TO MI-DOTS
+003550             MOVE MT-MON TO MI-MON
+003560             MOVE MT-DAY TO MI-DAY
+003570             MOVE MT-YEAR TO MI-YEAR
+003580             MOVE MT-RATE TO MI-RATE
+003590             MOVE MT-STATUS TO MI-STATUS
+003600             REWRITE MIEmployee-Record
+003610                 INVALID KEY
+003620                     MOVE "*** REJECTED - REWRITE FAILED" TO
+003630                         WS-RESULT-TEXT
+003640                 NOT INVALID KEY
+003650                     MOVE "CHANGED" TO WS-RESULT-TEXT
+003660                     ADD 1 TO WS-CHANGE-COUNT
+003670             END-REWRITE
+003680     END-READ
+003690
+003700     IF WS-RESULT-TEXT = "*** REJECTED - EMPLOYEE NOT ON FILE"
+003710         ADD 1 TO WS-REJECT-COUNT
+003720     END-IF
+003730     IF WS-RESULT-TEXT = "*** REJECTED - REWRITE FAILED"
+003740         ADD 1 TO WS-REJECT-COUNT
+003750     END-IF
+003760     .
+003770 3300-EXIT.
+003780     EXIT.
+003790
+003800******************************************************************
+003810*  3400-DELETE-EMPLOYEE
+003820******************************************************************
+003830 3400-DELETE-EMPLOYEE.
+003840     MOVE MT-EMPNUM TO MI-EMPNUM
+003850     READ NEWEMPINDEX
+003860         INVALID KEY
+003870             MOVE "*** REJECTED - EMPLOYEE NOT ON FILE" TO
+003880                 WS-RESULT-TEXT
+003890             ADD 1 TO WS-REJECT-COUNT
+003900         NOT INVALID KEY
+003910             DELETE NEWEMPINDEX RECORD
+003920                 INVALID KEY
+003930                     MOVE "*** REJECTED - DELETE FAILED" TO
+003940                         WS-RESULT-TEXT
+003950                     ADD 1 TO WS-REJECT-COUNT
+003960                 NOT INVALID KEY
+003970                     MOVE "DELETED" TO WS-RESULT-TEXT
+003980                     ADD 1 TO WS-DELETE-COUNT
+003990             END-DELETE
+004000     END-READ
+004010     .
+004020 3400-EXIT.
+004030     EXIT.
+004040
+004050******************************************************************
+004060*  4000-UNLOAD-MASTER
+004070*  WRITES THE INDEXED WORKING COPY BACK OUT TO NEWEMP.DAT IN
+004080*  KEY SEQUENCE, FOLLOWED BY A FRESH TRAILER RECORD CARRYING
+004090*  THE ACTUAL COUNT AND TOTAL PAY SO PT2'S CONTROL-TOTAL CHECK
+004100*  RECONCILES CLEANLY ON THE NEXT RUN.
+004110******************************************************************
+004120 4000-UNLOAD-MASTER.
+004130     OPEN OUTPUT NEWEMPFILE
+004140     OPEN INPUT NEWEMPINDEX
+004150     IF WS-INDEX-STATUS NOT = "00"
+004160         DISPLAY "*** COULD NOT OPEN NEWEMPI.DAT - STATUS "
+004170             WS-INDEX-STATUS
+004180     END-IF
+004190
+004200     PERFORM UNTIL UnloadEnd = "Y"
+004210         READ NEWEMPINDEX NEXT RECORD
+004220             AT END
+004230                 MOVE "Y" TO UnloadEnd
+004240             NOT AT END
+004250                 PERFORM 4100-UNLOAD-ONE-RECORD THRU 4100-EXIT
+004260         END-READ
+004270     END-PERFORM
+004280
+004290     MOVE "TRAILER" TO NT-MARKER
+004300     MOVE WS-LIVE-COUNT TO NT-EXPECT-COUNT
+004310     MOVE WS-LIVE-TOTAL-PAY TO NT-EXPECT-PAY
+004320     WRITE NTrailerRecord
+004330
+004340     CLOSE NEWEMPINDEX
+004350     CLOSE NEWEMPFILE
+004360     .
+004370 4000-EXIT.
+004380     EXIT.
+004390
+004400******************************************************************
+004410*  4100-UNLOAD-ONE-RECORD
+004420******************************************************************
+004430 4100-UNLOAD-ONE-RECORD.
+004440     MOVE MI-EMPNUM TO NEMPNUM
+004450     MOVE MI-EMPLNAME TO NEMPLNAME
+004460     MOVE MI-EMPFNAME TO NEMPFNAME
+004470     MOVE MI-EMPTYPE TO NEMPTYPE
+004480     MOVE MI-EMPTITLE TO NEMPTITLE
+004490     MOVE MI-SPACES TO NSPACES
+004500     MOVE MI-EMPSSNF3 TO NEMPSSNF3
+004510     MOVE MI-EMPSSNN3 TO NEMPSSNN3
+004520     MOVE MI-EMPSSNL3 TO NEMPSSNL3
+004530     MOVE MI-DOTS TO NDOTS
+004540     MOVE MI-MON TO NMON
+004550     MOVE MI-DAY TO NDAY
+004560     MOVE MI-YEAR TO NYEAR
+004570     MOVE MI-RATE TO NRATE
+004580     MOVE MI-STATUS TO NSTATUS
+004590     WRITE NEmployee-Record
+004600
+004610     ADD 1 TO WS-LIVE-COUNT
+004620     ADD MI-RATE TO WS-LIVE-TOTAL-PAY
+004630     .
+004640 4100-EXIT.
+004650     EXIT.
+004660
+004670******************************************************************
+004680*  5000-FINAL-SUMMARY
+004690******************************************************************
+004700 5000-FINAL-SUMMARY.
+004710     DISPLAY SPACES
+004720     DISPLAY "MAINTENANCE RUN TOTALS"
+004730     DISPLAY "  EMPLOYEES ADDED.......... " WS-ADD-COUNT
+004740     DISPLAY "  EMPLOYEES CHANGED........ " WS-CHANGE-COUNT
+004750     DISPLAY "  EMPLOYEES DELETED........ " WS-DELETE-COUNT
+004760     DISPLAY "  TRANSACTIONS REJECTED.... " WS-REJECT-COUNT
+004770     DISPLAY SPACES
+004780     DISPLAY "  EMPLOYEES NOW ON FILE.... " WS-LIVE-COUNT
+004790     DISPLAY "  TOTAL PAY ON FILE........ " WS-LIVE-TOTAL-PAY
+004800     .
+004810 5000-EXIT.
+004820     EXIT.
