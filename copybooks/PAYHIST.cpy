@@ -0,0 +1,20 @@
+      ******************************************************************
+      *  PAYHIST.CPY
+      *  ONE SUMMARY RECORD PER PT2 RUN, APPENDED TO PAYHIST.DAT SO
+      *  THAT AVERAGE HOURLY/SALARIED PAY CAN BE TRENDED RUN OVER RUN
+      *  BY PT2TREND WITHOUT ARCHIVING PRINTOUTS.
+      *
+      *  2026-08-08  JSJ  NEW FOR THE PAY-TREND HISTORY FEATURE.
+      *  2026-08-08  JSJ  WIDENED PH-HOURLY-COUNT/PH-SALARY-COUNT TO
+      *                   PIC 9(06) TO MATCH SHEMPCOUNT/SSEMPCOUNT IN
+      *                   PT2 - PIC 9(03) WAS TRUNCATING ANY RUN WITH
+      *                   OVER 999 HOURLY OR SALARIED EMPLOYEES.
+      ******************************************************************
+       01  PH-HISTORY-RECORD.
+           05  PH-RUN-YEAR             PIC 9(04).
+           05  PH-RUN-MONTH            PIC 9(02).
+           05  PH-RUN-DAY              PIC 9(02).
+           05  PH-HOURLY-COUNT         PIC 9(06).
+           05  PH-SALARY-COUNT         PIC 9(06).
+           05  PH-HOURLY-AVG           PIC 9(07).
+           05  PH-SALARY-AVG           PIC 9(07).
